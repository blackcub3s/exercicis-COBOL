@@ -1,32 +1,619 @@
-*> PROGRAMA QUE DONATS A LES LINIES 11, 12 i 13 una quanitat d'anys, un TAE anual en tant per 1 i 
-*> una quantitat inicial Q, respectivament, imprimeix per pantalla la quantitat final Q' (Q modificada) 
-*> que tindrem després d'haver conseguit interès compost, reinvertint els guanys any rere any.
-
-*>COMPILA EN --> GNU COBOL 3.1.2 || https://www.jdoodle.com/execute-cobol-online/
-*>FUNCIONA BÉ PER VALORS D'ANYS I INTERESOS PETITS. SI QUANITAT Q REQUEREIX MÉS DE 6 DÍGITS CALDRIA MODIFICAR LA QUANTITAT DE NOMBRES QUE POT ASSUMIR Q (FENT "01 Q PIC 9999999V99", per exemple)
-*>A MILLORAR: CAL VIGILAR AMB ELS VALORS TRUNCATS DECIMALS A CADA MULTIPLICACIÓ PERQUÈ VARIEN LLEUGERAMENT ELS DECIMALS DEL RESULTAT FINAL
-
-
-IDENTIFICATION DIVISION.
-PROGRAM-ID. HELLO-WORLD.
-DATA DIVISION.
-    WORKING-STORAGE SECTION.
-        01 nreAnys PIC 99.
-        01 Q PIC 999999V99.     *>Fins a 100 000 euros de quanitat inicial i quantitat final després de l'interes compost
-        01 interes PIC 9V99.    *> expressar-lo en tant per 1
-PROCEDURE DIVISION.
-    SET nreAnys TO 10.          *>imposició a plaç fix a 10 anys.
-    SET interes TO 1.05.        *>interès del 5 per cent anual (TIN o TAE)
-    SET Q TO 100000.            *>Capital inicial de 100 000 euros 
-    DISPLAY "Quantitat inicial (any 0): "Q" €".
-    
-    
-    PERFORM nreAnys TIMES
-        MULTIPLY interes BY Q      *>important: guarda el valor de la multiplicació en Q (és com si fessis Q = Q*interes a un llenguatge de programació normal)
-    END-PERFORM. *>aqui acaba la sentencia
-   
-    DISPLAY " Quantitat Final (any "nreAnys"): "Q" €".
-    
-    
-   
-STOP RUN.
+*> PROGRAMA QUE DONATS A LES LINIES 11, 12 i 13 una quanitat d'anys, un TAE anual en tant per 1 i
+*> una quantitat inicial Q, respectivament, imprimeix per pantalla la quantitat final Q' (Q modificada)
+*> que tindrem després d'haver conseguit interès compost, reinvertint els guanys any rere any.
+
+*>COMPILA EN --> GNU COBOL 3.1.2 || https://www.jdoodle.com/execute-cobol-online/
+*>FUNCIONA BÉ PER VALORS D'ANYS I INTERESOS PETITS. SI QUANITAT Q REQUEREIX MÉS DE 6 DÍGITS CALDRIA MODIFICAR LA QUANTITAT DE NOMBRES QUE POT ASSUMIR Q (FENT "01 Q PIC 9999999V99", per exemple)
+*>[RESOLT 2026-04, veure nota més avall] CAL VIGILAR AMB ELS VALORS TRUNCATS DECIMALS A CADA MULTIPLICACIÓ PERQUÈ VARIEN LLEUGERAMENT ELS DECIMALS DEL RESULTAT FINAL
+
+*>2026-02: ja no es fan servir els SET de més avall per fixar anys/interes/Q.
+*>Ara es llegeixen d'un fitxer de paràmetres (PARMIN), un registre d'una sola
+*>línia amb els tres valors concatenats, tal com arribaria per un DD/JCL
+*>en un job per lots. Això permet llençar el mateix programa per escenaris
+*>diferents sense tocar ni recompilar el codi font.
+
+*>2026-03: ara s'imprimeix el quadre d'amortització any a any (obertura,
+*>interessos generats i tancament de cada any), no només els extrems
+*>any 0 / any final, per poder quadrar extractes de client.
+
+*>2026-04: el MULTIPLY ja no trunca a cèntims any rere any. El capital es
+*>porta internament amb decimals de guarda (qTreball, PIC 9(6)V9(6)) i
+*>només s'arrodoneix a cèntims (ROUNDED) quan es necessita el saldo de
+*>cada any per imprimir-lo. Així dues execucions amb les mateixes dades
+*>d'entrada ja no poden discrepar en l'últim cèntim segons com s'arrodonís
+*>cada pas intermedi.
+
+*>2026-05: PARMIN admet ara, a continuació del interes fix, una taula
+*>d'interesos any a any (fins a 50 anys, un per posició). Si la posició
+*>de l'any en curs és zero es fa servir el interes fix de sempre; si no,
+*>es fa servir el tipus d'aquella posició. Això permet productes amb
+*>tipus promocional el primer any i TAE normal a partir del segon, etc.
+
+*>2026-06: abans d'entrar al càlcul es valida que anys, interes i Q (i
+*>cada posició de la taula d'interesos) siguin valors amb sentit. Si
+*>algun no ho és, es mostra l'error per pantalla, es torna RETURN-CODE 8
+*>i no s'arriba a imprimir cap quadre d'amortització; així un fitxer de
+*>paràmetres mal construït no pot generar silenciosament una xifra
+*>incorrecta a cap informe.
+
+*>2026-07: rpMode a PARMIN distingeix ara dos modes d'execució: "S" (un
+*>sol compte, tot a PARMIN, com fins ara) o "P" (cartera sencera). En
+*>mode "P" es llegeix un compte rere l'altre del fitxer CARTERA (mateixa
+*>estructura que un registre de PARMIN sense els camps de control) i
+*>s'imprimeix un quadre d'amortització per compte més el total de la
+*>cartera al final, en lloc d'haver d'invocar el programa un cop per
+*>client.
+
+*>2026-08: PARMIN i CARTERA admeten ara un import d'aportació periòdica
+*>(rpDiposit/rcDiposit). Si no és zero, s'afegeix al capital a l'inici
+*>de cada any, abans de calcular l'interes d'aquell any, per poder
+*>cotitzar plans d'estalvi amb aportació anual i no només imposicions a
+*>termini fix amb un únic ingrés inicial.
+
+*>2026-09: rpFreq/rcFreq indiquen la freqüència de capitalització del
+*>producte: "A" anual (per defecte, com sempre), "M" mensual o "Q"
+*>trimestral. El interes anual es reparteix entre els períodes de l'any
+*>i es capitalitza un cop per període; la impressió del quadre continua
+*>sent anual. Així els productes que capitalitzen cada mes o trimestre
+*>ja no es quoten com si fossin anuals.
+
+*>2026-10: cada any calculat s'escriu a CKPTOUT (idCompte, any, capital
+*>amb decimals de guarda) perquè una execució llarga (dècades, o una
+*>cartera sencera) pugui reprendre's si s'atura a mig camí. Si rpRepresa
+*>val "S", abans de calcular un compte es busca el seu últim checkpoint
+*>a CKPTIN i, si n'hi ha, es continua a partir de l'any següent en lloc
+*>de tornar a començar des de l'any 1.
+
+*>2026-11: cada compte calculat queda enregistrat a AUDITLOG (data, hora,
+*>idCompte, anys, interes, capital inicial i quantitat final), perquè
+*>compliment pugui justificar a posteriori quina xifra es va donar a un
+*>client amb quines dades d'entrada i quan.
+
+IDENTIFICATION DIVISION.
+PROGRAM-ID. HELLO-WORLD.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT fitxerParametres ASSIGN TO "PARMIN"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS estatParametres.
+    SELECT fitxerCartera ASSIGN TO "CARTERA"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS estatCartera.
+    SELECT fitxerCheckpointOut ASSIGN TO "CKPTOUT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS estatCkptOut.
+    SELECT OPTIONAL fitxerCheckpointIn ASSIGN TO "CKPTIN"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS estatCkptIn.
+    SELECT fitxerAuditoria ASSIGN TO "AUDITLOG"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS estatAuditoria.
+DATA DIVISION.
+FILE SECTION.
+FD  fitxerParametres.
+01  registreParam.
+    05  rpMode      PIC X(01).      *>"S" un sol compte (per defecte), "P" cartera sencera
+    05  rpIdCompte  PIC X(10).
+    05  rpAnys      PIC 99.
+    05  rpInteres   PIC 9V99.
+    05  rpQ         PIC 999999V99.
+    05  rpDiposit   PIC 9(6)V99.    *>aportació que es fa cada any, abans de calcular l'interes; 0 si no n'hi ha
+    05  rpFreq      PIC X(01).      *>freqüència de capitalització: "A" anual (per defecte), "M" mensual, "Q" trimestral
+    05  rpRepresa   PIC X(01).      *>"S" intenta reprendre des del darrer checkpoint de CKPTIN, "N" comença sempre de l'any 1
+    05  rpTaulaInteresGrp.
+        10  rpTaulaInteres OCCURS 50 TIMES PIC 9V99.   *>interes propi de cada any; 0 vol dir "fes servir rpInteres"
+FD  fitxerCartera.
+01  registreCompte.
+    05  rcIdCompte  PIC X(10).
+    05  rcAnys      PIC 99.
+    05  rcInteres   PIC 9V99.
+    05  rcQ         PIC 999999V99.
+    05  rcDiposit   PIC 9(6)V99.
+    05  rcFreq      PIC X(01).
+    05  rcTaulaInteresGrp.
+        10  rcTaulaInteres OCCURS 50 TIMES PIC 9V99.
+FD  fitxerCheckpointOut.
+01  registreCheckpointOut.
+    05  ckoIdCompte PIC X(10).
+    05  ckoAny      PIC 99.
+    05  ckoQ        PIC 9(6)V9(6).
+FD  fitxerCheckpointIn.
+01  registreCheckpointIn.
+    05  ckiIdCompte PIC X(10).
+    05  ckiAny      PIC 99.
+    05  ckiQ        PIC 9(6)V9(6).
+FD  fitxerAuditoria.
+01  registreAuditoria.
+    05  regAudData      PIC 9(08).
+    05  regAudHora      PIC 9(08).
+    05  regAudIdCompte  PIC X(10).
+    05  regAudAnys      PIC 99.
+    05  regAudInteres   PIC 9V99.
+    05  regAudCapital   PIC 999999V99.
+    05  regAudQFinal    PIC 999999V99.
+    05  regAudDiposit   PIC 9(6)V99.
+    05  regAudFreq      PIC X(01).
+    05  regAudTaulaActiva PIC X(01).   *>"S" si algun any ha fet servir un interes de taula, no el fix
+    05  regAudTaulaGrp.
+        10  regAudTaula OCCURS 50 TIMES PIC 9V99.   *>interes de taula aplicat a cada any (0 = no se n'ha fet servir cap, s'ha aplicat regAudInteres)
+WORKING-STORAGE SECTION.
+    01 nreAnys PIC 99.
+    01 Q PIC 999999V99.     *>Fins a 100 000 euros de quanitat inicial i quantitat final després de l'interes compost
+    01 interes PIC 9V99.    *> expressar-lo en tant per 1
+    01 anyActual PIC 99.    *>any de l'escalat que s'està imprimint al quadre d'amortització
+    01 qObertura PIC 999999V99.  *>saldo a l'obertura de l'any en curs
+    01 qInteres PIC 999999V99.   *>interes generat durant l'any en curs (qObertura -> Q)
+    01 qTreball PIC 9(6)V9(6).   *>capital amb decimals de guarda, es manté sencer entre anys i només s'arrodoneix a Q per imprimir
+    01 interesEfectiu PIC 9V99.  *>interes que s'aplica a l'any en curs (el fix o el de la taula)
+    01 dipositAnual PIC 9(6)V99. *>aportació que s'afegeix al capital a l'inici de cada any, abans de l'interes
+    01 freqComp PIC X(01) VALUE "A".  *>freqüència de capitalització del compte en curs
+        88 freqAnual       VALUE "A".
+        88 freqMensual     VALUE "M".
+        88 freqTrimestral  VALUE "Q".
+    01 nrePeriodes PIC 99.       *>períodes de capitalització per any (1, 12 o 4)
+    01 interesPeriode PIC 9V9(6). *>factor d'interes per periode, amb decimals de guarda, derivat d'interesEfectiu i nrePeriodes
+    01 taulaInteres.
+        05 interesAny OCCURS 50 TIMES PIC 9V99.
+    01 indicadorParametres PIC X(01) VALUE "S".
+        88 parametresOk       VALUE "S".
+        88 parametresErronis  VALUE "N".
+    01 qSimulacio PIC 9(6)V9(6).  *>capital de prova, mateixa precisió que qTreball, per detectar per avançat si el compte desbordaria PIC 999999V99
+    01 indicadorDesbordament PIC X(01) VALUE "N".
+        88 desbordamentProjectat VALUE "S".
+    01 idCompte PIC X(10).           *>identificador del compte que s'està processant (mode cartera o sol)
+    01 totalCartera PIC 9(9)V99.     *>suma de les quantitats finals de tots els comptes d'una cartera
+    01 indicadorFiCartera PIC X(01) VALUE "N".
+        88 fiCartera VALUE "S".
+    01 indicadorCarteraAmbRebutjos PIC X(01) VALUE "N".  *>"S" si processarCartera ha omès algun compte per paràmetres no vàlids
+        88 carteraAmbRebutjos VALUE "S".
+    01 indicadorTaulaActiva PIC X(01) VALUE "N".  *>"S" si algun any del compte en curs fa servir un interes de taula, no l'interes fix
+        88 taulaActiva VALUE "S".
+    01 estatParametres PIC X(02).   *>file status de PARMIN; diferent de "00" vol dir que no s'ha pogut llegir
+    01 estatCartera PIC X(02).      *>file status de CARTERA; diferent de "00" a l'OPEN vol dir que no es pot obrir
+    01 estatCkptIn PIC X(02).                 *>file status de CKPTIN; diferent de "00"/"05" vol dir que no existeix
+    01 estatCkptOut PIC X(02).                *>file status de CKPTOUT; "35" a l'OPEN EXTEND vol dir que encara no existeix
+    01 indicadorRepresa PIC X(01) VALUE "N".
+        88 ambRepresa VALUE "S".
+    01 anyInici PIC 99.            *>any pel qual comença el càlcul (1, o l'any següent al darrer checkpoint)
+    01 anysPendents PIC 99.        *>anys que falten per calcular d'aquest compte
+    01 indicadorFiCheckpoint PIC X(01) VALUE "N".
+        88 fiCheckpoint VALUE "S".
+    01 estatAuditoria PIC X(02).   *>file status de AUDITLOG; "35" a l'OPEN EXTEND vol dir que encara no existeix
+    01 qPrincipalOriginal PIC 999999V99.  *>capital inicial del compte, abans que el càlcul vagi modificant Q
+    01 dataActual PIC 9(08).
+    01 horaActual PIC 9(08).
+    01 nombreCheckpoints PIC 9(04) VALUE 0.  *>entrades carregades a taulaCheckpoints (una per compte, com a molt)
+    01 taulaCheckpoints.
+        05 entradaCheckpoint OCCURS 2000 TIMES.
+            10 eckIdCompte PIC X(10).
+            10 eckAny      PIC 99.
+            10 eckQ        PIC 9(6)V9(6).
+    01 idCercatCkpt PIC X(10).      *>identificador de compte que es busca a taulaCheckpoints
+    01 ixCercaCkpt PIC 9(04).       *>índex de treball de la cerca a taulaCheckpoints; a l'entrada trobada, si n'hi ha
+    01 indicadorTrobatCkpt PIC X(01) VALUE "N".
+        88 trobatCkpt VALUE "S".
+PROCEDURE DIVISION.
+    OPEN INPUT fitxerParametres.
+    IF estatParametres <> "00"
+        DISPLAY "ERROR: no s'ha pogut obrir PARMIN (file status "
+            estatParametres "): comprovar que el fitxer existeix"
+        MOVE 8 TO RETURN-CODE
+        GO TO finalPrograma
+    END-IF.
+    READ fitxerParametres INTO registreParam.
+    IF estatParametres <> "00"
+        DISPLAY "ERROR: no s'ha pogut llegir PARMIN (file status "
+            estatParametres "): fitxer buit o malmès"
+        CLOSE fitxerParametres
+        MOVE 8 TO RETURN-CODE
+        GO TO finalPrograma
+    END-IF.
+    CLOSE fitxerParametres.
+
+    MOVE rpRepresa TO indicadorRepresa.
+    PERFORM carregarTaulaCheckpoints THRU carregarTaulaCheckpoints-Fi.
+    OPEN EXTEND fitxerCheckpointOut.
+    IF estatCkptOut = "35"
+        OPEN OUTPUT fitxerCheckpointOut
+    END-IF.
+    OPEN EXTEND fitxerAuditoria.
+    IF estatAuditoria = "35"
+        OPEN OUTPUT fitxerAuditoria
+    END-IF.
+
+    IF rpMode = "P"
+        PERFORM processarCartera THRU processarCartera-Fi
+    ELSE
+        PERFORM carregarCompteUnic THRU carregarCompteUnic-Fi
+        PERFORM validarParametres THRU validarParametres-Fi
+        IF parametresErronis
+            MOVE 8 TO RETURN-CODE
+            CLOSE fitxerCheckpointOut
+            CLOSE fitxerAuditoria
+            GO TO finalPrograma
+        END-IF
+        PERFORM calcularCompte THRU calcularCompte-Fi
+    END-IF.
+
+    CLOSE fitxerCheckpointOut.
+    CLOSE fitxerAuditoria.
+
+finalPrograma.
+    STOP RUN.
+
+*>Trasllada el compte únic de PARMIN a les variables de treball que fa
+*>servir calcularCompte.
+carregarCompteUnic.
+    MOVE rpIdCompte TO idCompte.
+    MOVE rpAnys TO nreAnys.
+    MOVE rpInteres TO interes.
+    MOVE rpQ TO Q.
+    MOVE rpQ TO qTreball.
+    MOVE rpDiposit TO dipositAnual.
+    MOVE rpFreq TO freqComp.
+    MOVE rpTaulaInteresGrp TO taulaInteres.
+    PERFORM determinarPeriodes THRU determinarPeriodes-Fi.
+carregarCompteUnic-Fi.
+    EXIT.
+
+*>Llegeix el fitxer CARTERA compte a compte, calcula cadascun i acumula
+*>el total de la cartera.
+processarCartera.
+    MOVE 0 TO totalCartera.
+    MOVE "N" TO indicadorCarteraAmbRebutjos.
+    OPEN INPUT fitxerCartera.
+    IF estatCartera <> "00"
+        DISPLAY "ERROR: no s'ha pogut obrir CARTERA (file status "
+            estatCartera "): comprovar que el fitxer existeix"
+        MOVE 8 TO RETURN-CODE
+    ELSE
+        PERFORM llegirIProcessarCompte THRU llegirIProcessarCompte-Fi
+            UNTIL fiCartera
+        CLOSE fitxerCartera
+        DISPLAY "====================================================="
+        DISPLAY " TOTAL CARTERA: "totalCartera" €"
+        IF carteraAmbRebutjos
+            DISPLAY " ATENCIO: un o mes comptes s'han omes per parametres no vàlids"
+            MOVE 4 TO RETURN-CODE
+        END-IF
+    END-IF.
+processarCartera-Fi.
+    EXIT.
+
+*>Llegeix un registre de la cartera i, si els paràmetres són vàlids, el
+*>calcula i l'afegeix al total; si no, l'omet i ho avisa per pantalla.
+llegirIProcessarCompte.
+    READ fitxerCartera INTO registreCompte
+        AT END
+            SET fiCartera TO TRUE
+        NOT AT END
+            MOVE rcIdCompte TO idCompte
+            MOVE rcAnys TO nreAnys
+            MOVE rcInteres TO interes
+            MOVE rcQ TO Q
+            MOVE rcQ TO qTreball
+            MOVE rcDiposit TO dipositAnual
+            MOVE rcFreq TO freqComp
+            MOVE rcTaulaInteresGrp TO taulaInteres
+            PERFORM determinarPeriodes THRU determinarPeriodes-Fi
+            PERFORM validarParametres THRU validarParametres-Fi
+            IF parametresErronis
+                DISPLAY "  -> compte "idCompte" omès: paràmetres no vàlids"
+                SET carteraAmbRebutjos TO TRUE
+            ELSE
+                PERFORM calcularCompte THRU calcularCompte-Fi
+                ADD Q TO totalCartera
+            END-IF
+    END-READ.
+llegirIProcessarCompte-Fi.
+    EXIT.
+
+*>Imprimeix el quadre d'amortització sencer d'un compte (idCompte,
+*>nreAnys, interes, Q i taulaInteres ja han de ser a les variables de
+*>treball) i el deixa amb Q a la quantitat final.
+calcularCompte.
+    DISPLAY "---- Compte "idCompte" ----".
+    DISPLAY "Quantitat inicial (any 0): "Q" €".
+    MOVE Q TO qPrincipalOriginal.
+
+    PERFORM prepararRepresa THRU prepararRepresa-Fi.
+    IF anyInici > 1
+        COMPUTE Q ROUNDED = qTreball
+    END-IF.
+
+    IF anyInici > nreAnys
+        DISPLAY "  (compte ja completat en una execució anterior, segons checkpoint)"
+    ELSE
+        MOVE anyInici TO anyActual
+        COMPUTE anysPendents = nreAnys - anyInici + 1
+        PERFORM imprimirAnyAmortitzacio THRU imprimirAnyAmortitzacio-Fi
+            anysPendents TIMES
+    END-IF.
+
+    DISPLAY " Quantitat Final (any "nreAnys"): "Q" €".
+    PERFORM escriureAuditoria THRU escriureAuditoria-Fi.
+calcularCompte-Fi.
+    EXIT.
+
+*>Afegeix a AUDITLOG un registre amb data, hora, identificador del
+*>compte, tots els paràmetres d'entrada (incloent-hi el diposit anual,
+*>la freqüència i la taula d'interesos per any sencera) i la quantitat
+*>final, per poder reproduir i justificar a posteriori quina xifra es
+*>va donar a un client amb quines dades.
+escriureAuditoria.
+    ACCEPT dataActual FROM DATE YYYYMMDD.
+    ACCEPT horaActual FROM TIME.
+    MOVE dataActual TO regAudData.
+    MOVE horaActual TO regAudHora.
+    MOVE idCompte TO regAudIdCompte.
+    MOVE nreAnys TO regAudAnys.
+    MOVE interes TO regAudInteres.
+    MOVE qPrincipalOriginal TO regAudCapital.
+    MOVE Q TO regAudQFinal.
+    MOVE dipositAnual TO regAudDiposit.
+    MOVE freqComp TO regAudFreq.
+    MOVE taulaInteres TO regAudTaulaGrp.
+    MOVE "N" TO indicadorTaulaActiva.
+    MOVE 1 TO anyActual.
+    PERFORM comprovarTaulaInteresAny THRU comprovarTaulaInteresAny-Fi
+        UNTIL anyActual > nreAnys OR taulaActiva.
+    MOVE 1 TO anyActual.
+    IF taulaActiva
+        MOVE "S" TO regAudTaulaActiva
+    ELSE
+        MOVE "N" TO regAudTaulaActiva
+    END-IF.
+    WRITE registreAuditoria.
+escriureAuditoria-Fi.
+    EXIT.
+
+*>Comprova si l'any en curs de la taula d'interesos té un valor propi
+*>(diferent de 0), cosa que vol dir que l'interes fix no és l'únic que
+*>s'ha fet servir per calcular aquest compte.
+comprovarTaulaInteresAny.
+    IF interesAny (anyActual) > 0
+        SET taulaActiva TO TRUE
+    END-IF.
+    ADD 1 TO anyActual.
+comprovarTaulaInteresAny-Fi.
+    EXIT.
+
+*>Llegeix CKPTIN sencer un sol cop i el carrega a taulaCheckpoints, amb
+*>com a molt una entrada per compte (la darrera trobada, ja que el
+*>fitxer s'escriu per ordre cronològic). Es fa una sola vegada per
+*>execució perquè prepararRepresa no hagi de rellegir CKPTIN per a
+*>cada compte d'una cartera.
+carregarTaulaCheckpoints.
+    MOVE 0 TO nombreCheckpoints.
+    IF ambRepresa
+        OPEN INPUT fitxerCheckpointIn
+        IF estatCkptIn = "00" OR estatCkptIn = "05"
+            MOVE "N" TO indicadorFiCheckpoint
+            PERFORM llegirCheckpointATaula THRU llegirCheckpointATaula-Fi
+                UNTIL fiCheckpoint
+        END-IF
+        CLOSE fitxerCheckpointIn
+    END-IF.
+carregarTaulaCheckpoints-Fi.
+    EXIT.
+
+*>Llegeix un registre de CKPTIN i l'encaixa a taulaCheckpoints: si ja hi
+*>ha una entrada per aquest compte l'actualitza, si no n'afegeix una,
+*>sempre que hi hagi espai a la taula.
+llegirCheckpointATaula.
+    READ fitxerCheckpointIn INTO registreCheckpointIn
+        AT END
+            SET fiCheckpoint TO TRUE
+        NOT AT END
+            MOVE ckiIdCompte TO idCercatCkpt
+            PERFORM cercarEntradaTaula THRU cercarEntradaTaula-Fi
+            IF trobatCkpt
+                MOVE ckiAny TO eckAny (ixCercaCkpt)
+                MOVE ckiQ TO eckQ (ixCercaCkpt)
+            ELSE
+                IF nombreCheckpoints < 2000
+                    ADD 1 TO nombreCheckpoints
+                    MOVE ckiIdCompte TO eckIdCompte (nombreCheckpoints)
+                    MOVE ckiAny TO eckAny (nombreCheckpoints)
+                    MOVE ckiQ TO eckQ (nombreCheckpoints)
+                ELSE
+                    DISPLAY "ATENCIO: taula de checkpoints plena, s'ignora el checkpoint de "
+                        ckiIdCompte
+                END-IF
+            END-IF
+    END-READ.
+llegirCheckpointATaula-Fi.
+    EXIT.
+
+*>Cerca idCercatCkpt a taulaCheckpoints; deixa trobatCkpt a "S" i
+*>ixCercaCkpt a l'índex corresponent si el troba.
+cercarEntradaTaula.
+    MOVE "N" TO indicadorTrobatCkpt.
+    MOVE 1 TO ixCercaCkpt.
+    PERFORM verificarEntradaTaula THRU verificarEntradaTaula-Fi
+        UNTIL ixCercaCkpt > nombreCheckpoints OR trobatCkpt.
+cercarEntradaTaula-Fi.
+    EXIT.
+
+verificarEntradaTaula.
+    IF eckIdCompte (ixCercaCkpt) = idCercatCkpt
+        SET trobatCkpt TO TRUE
+    ELSE
+        ADD 1 TO ixCercaCkpt
+    END-IF.
+verificarEntradaTaula-Fi.
+    EXIT.
+
+*>Decideix a partir de quin any comença el càlcul: l'any 1, o bé l'any
+*>següent al darrer checkpoint d'aquest compte a taulaCheckpoints, si
+*>rpRepresa demana reprendre i n'hi ha algun.
+prepararRepresa.
+    MOVE 1 TO anyInici.
+    IF ambRepresa
+        MOVE idCompte TO idCercatCkpt
+        PERFORM cercarEntradaTaula THRU cercarEntradaTaula-Fi
+        IF trobatCkpt
+            COMPUTE anyInici = eckAny (ixCercaCkpt) + 1
+            MOVE eckQ (ixCercaCkpt) TO qTreball
+        END-IF
+    END-IF.
+prepararRepresa-Fi.
+    EXIT.
+
+*>Determina quants períodes de capitalització té un any segons freqComp.
+*>No normalitza freqComp: un valor no reconegut s'hi deixa tal qual per
+*>a que validarParametres el pugui rebutjar, en comptes de convertir-lo
+*>silenciosament en anual.
+determinarPeriodes.
+    EVALUATE TRUE
+        WHEN freqMensual
+            MOVE 12 TO nrePeriodes
+        WHEN freqTrimestral
+            MOVE 4 TO nrePeriodes
+        WHEN OTHER
+            MOVE 1 TO nrePeriodes
+    END-EVALUATE.
+determinarPeriodes-Fi.
+    EXIT.
+
+*>Comprova que anys, interes, Q i la taula d'interesos tinguin valors
+*>amb sentit abans d'entrar al càlcul. Deixa indicadorParametres a "N"
+*>si en troba algun fora de rang, sense aturar el programa immediatament
+*>per poder avisar de tots els errors trobats d'un sol cop.
+validarParametres.
+    SET parametresOk TO TRUE.
+    IF idCompte = SPACES
+        DISPLAY "ERROR: cal indicar un identificador de compte (rpIdCompte/rcIdCompte)"
+        SET parametresErronis TO TRUE
+    END-IF.
+    IF nreAnys < 1 OR nreAnys > 50
+        DISPLAY "ERROR: nreAnys fora de rang (1-50): " nreAnys
+        SET parametresErronis TO TRUE
+    END-IF.
+    IF interes < 1.00 OR interes > 2.00
+        DISPLAY "ERROR: interes fora de rang (1.00 <= interes <= 2.00): "
+            interes
+        SET parametresErronis TO TRUE
+    END-IF.
+    IF Q <= 0
+        DISPLAY "ERROR: Q (quantitat inicial) ha de ser superior a zero: " Q
+        SET parametresErronis TO TRUE
+    END-IF.
+    IF freqComp <> "A" AND freqComp <> "M" AND freqComp <> "Q"
+            AND freqComp <> SPACE
+        DISPLAY "ERROR: freqüència de capitalització no reconeguda: "
+            freqComp
+        SET parametresErronis TO TRUE
+    END-IF.
+    IF parametresOk
+        PERFORM validarInteresAny THRU validarInteresAny-Fi
+            VARYING anyActual FROM 1 BY 1 UNTIL anyActual > nreAnys
+        MOVE 1 TO anyActual
+    END-IF.
+    IF parametresOk
+        PERFORM validarCreixementProjectat THRU validarCreixementProjectat-Fi
+    END-IF.
+validarParametres-Fi.
+    EXIT.
+
+*>Simula per avançat tot el creixement del compte, sense tocar Q ni
+*>qTreball, per detectar si el capital superaria la capacitat de
+*>PIC 999999V99 abans d'entrar al càlcul real (i deixar-hi, doncs,
+*>un resultat truncat i silenciós).
+validarCreixementProjectat.
+    MOVE Q TO qSimulacio.
+    MOVE "N" TO indicadorDesbordament.
+    MOVE 1 TO anyActual.
+    PERFORM simularCreixementAny THRU simularCreixementAny-Fi
+        UNTIL anyActual > nreAnys OR desbordamentProjectat.
+    MOVE 1 TO anyActual.
+    IF desbordamentProjectat
+        DISPLAY "ERROR: amb aquests parametres el capital superaria "
+            "la capacitat maxima (999999,99) abans de l'any " nreAnys
+        SET parametresErronis TO TRUE
+    END-IF.
+validarCreixementProjectat-Fi.
+    EXIT.
+
+*>Un any de la simulació de desbordament: mateixa lògica que
+*>imprimirAnyAmortitzacio (aportació abans de l'interes, composició per
+*>periodes) però sobre qSimulacio, amb ON SIZE ERROR per detectar el
+*>desbordament sense arribar a produir-lo de debò.
+simularCreixementAny.
+    MOVE interes TO interesEfectiu.
+    IF interesAny (anyActual) > 0
+        MOVE interesAny (anyActual) TO interesEfectiu
+    END-IF.
+    ADD dipositAnual TO qSimulacio
+        ON SIZE ERROR
+            SET desbordamentProjectat TO TRUE
+    END-ADD.
+    COMPUTE interesPeriode = 1 + ((interesEfectiu - 1) / nrePeriodes).
+    PERFORM compondrePeriodeSimulacio THRU compondrePeriodeSimulacio-Fi
+        nrePeriodes TIMES.
+    ADD 1 TO anyActual.
+simularCreixementAny-Fi.
+    EXIT.
+
+*>Capitalitza un sol període sobre el capital de prova qSimulacio
+*>(vegeu compondrePeriode); detecta el desbordament en comptes de
+*>deixar-lo passar silenciosament.
+compondrePeriodeSimulacio.
+    MULTIPLY interesPeriode BY qSimulacio
+        ON SIZE ERROR
+            SET desbordamentProjectat TO TRUE
+    END-MULTIPLY.
+compondrePeriodeSimulacio-Fi.
+    EXIT.
+
+*>Comprova l'interes de la taula per a un any concret (0 és vàlid, vol
+*>dir "fes servir el interes fix").
+validarInteresAny.
+    IF interesAny (anyActual) > 0
+        AND (interesAny (anyActual) < 1.00 OR interesAny (anyActual) > 2.00)
+        DISPLAY "ERROR: interes de l'any " anyActual " fora de rang: "
+            interesAny (anyActual)
+        SET parametresErronis TO TRUE
+    END-IF.
+validarInteresAny-Fi.
+    EXIT.
+
+*>Calcula i imprimeix una línia del quadre d'amortització per a l'any
+*>actual: saldo d'obertura, interes generat i saldo de tancament.
+imprimirAnyAmortitzacio.
+    MOVE interes TO interesEfectiu.
+    IF interesAny (anyActual) > 0
+        MOVE interesAny (anyActual) TO interesEfectiu
+    END-IF.
+    COMPUTE qObertura ROUNDED = qTreball.
+    ADD dipositAnual TO qTreball.  *>l'aportació de l'any s'afegeix abans de calcular l'interes
+    COMPUTE interesPeriode = 1 + ((interesEfectiu - 1) / nrePeriodes).
+    PERFORM compondrePeriode THRU compondrePeriode-Fi
+        nrePeriodes TIMES.
+    COMPUTE Q ROUNDED = qTreball.
+    COMPUTE qInteres = Q - qObertura - dipositAnual.
+    DISPLAY "  Any "anyActual": obertura "qObertura" € | aportacio "
+        dipositAnual" € | interes "qInteres" € | tancament "Q" €".
+    PERFORM escriureCheckpoint THRU escriureCheckpoint-Fi.
+    ADD 1 TO anyActual.
+imprimirAnyAmortitzacio-Fi.
+    EXIT.
+
+*>Deixa constància a CKPTOUT que el compte en curs ja té calculat fins a
+*>l'any anyActual, amb el capital de treball corresponent, per poder
+*>reprendre des d'aquí si l'execució s'atura abans d'acabar.
+escriureCheckpoint.
+    MOVE idCompte TO ckoIdCompte.
+    MOVE anyActual TO ckoAny.
+    MOVE qTreball TO ckoQ.
+    WRITE registreCheckpointOut.
+escriureCheckpoint-Fi.
+    EXIT.
+
+*>Capitalitza un sol període (mes, trimestre o l'any sencer, segons
+*>nrePeriodes) sobre el capital de treball.
+compondrePeriode.
+    MULTIPLY interesPeriode BY qTreball.
+compondrePeriode-Fi.
+    EXIT.
